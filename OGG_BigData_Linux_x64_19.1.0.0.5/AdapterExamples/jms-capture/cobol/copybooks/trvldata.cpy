@@ -0,0 +1,18 @@
+      *   TABLE1 TRAVEL_DATA (256 BYTES) SUB-FIELD LAYOUT
+      *   Travel_Data ON TABLE1 (test_copy_book.cpy) IS TODAY AN
+      *   OPAQUE PIC X(256) FIELD.  THIS COPYBOOK DEFINES THE
+      *   STRUCTURE FRAUD REVIEW NEEDS OUT OF IT: DESTINATION
+      *   COUNTRY/REGION, THE TRAVEL WINDOW, AND A NOTIFICATION
+      *   STATUS.  A PROGRAM PARSES Travel_Data BY MOVING THE RAW
+      *   256 BYTES INTO THIS GROUP (SAME TOTAL LENGTH), WHICH
+      *   LAYS THE SUB-FIELDS OUT WITHOUT NEEDING A REDEFINES OF
+      *   THE ORIGINAL COPYBOOK.
+       01 TRAVEL-DATA-DETAIL.
+             05 TD-DEST-COUNTRY                 PIC X(3).
+             05 TD-DEST-REGION                  PIC X(30).
+      *   DATEFORMAT YYYYMMDD
+             05 TD-TRAVEL-START-DATE            PIC 9(8).
+      *   DATEFORMAT YYYYMMDD
+             05 TD-TRAVEL-END-DATE              PIC 9(8).
+             05 TD-NOTIFICATION-STATUS          PIC X.
+             05 FILLER                          PIC X(206).
