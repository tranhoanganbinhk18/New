@@ -0,0 +1,12 @@
+      *   ALL_DT CAPTURE RUN CONTROL-TOTAL TRAILER RECORD
+      *   APPENDED TO THE END OF EVERY CAPTURE OUTPUT FILE SO A
+      *   DOWNSTREAM CONSUMER CAN PROVE ROW COUNT AND THE DOLLAR
+      *   COLUMN SUMS WERE NEITHER DROPPED NOR DOUBLE-COUNTED.
+       01 CONTROL-TOTAL-TRAILER.
+             05 CTT-RECORD-ID                   PIC X(8)
+                                                 VALUE "TRAILER".
+             05 CTT-ROW-COUNT                   PIC 9(9).
+             05 CTT-SUM-SMALL-DEC               PIC S9(9)V99.
+             05 CTT-SUM-MED-DEC                 PIC S9(15)V9(7).
+             05 CTT-SUM-BIG-DEC                 PIC S9(28)V9(10).
+             05 CTT-BIG-DEC-OVERFLOW-COUNT      PIC 9(9).
