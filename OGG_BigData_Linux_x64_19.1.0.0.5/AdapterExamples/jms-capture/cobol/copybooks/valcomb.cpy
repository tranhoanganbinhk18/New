@@ -0,0 +1,10 @@
+      *   APPROVED VALUATION-BASIS COMBINATION RECORD
+      *   ONE RECORD PER APPROVED PKLR1-MORTALITY-TABLE /
+      *   PKLR1-LIVES-CODE / PKLR1-INSURANCE-CLASS COMBINATION.
+      *   MAINTAINED BY THE ACTUARIAL AREA; VALCHK LOADS THE WHOLE
+      *   FILE INTO A WORKING-STORAGE TABLE AND REJECTS ANY
+      *   INCOMING PKLR1-VALUATION-CODE COMBINATION NOT FOUND ON IT.
+       01 VALID-COMBINATION-RECORD.
+             05 VC-MORTALITY-TABLE              PIC X(2).
+             05 VC-LIVES-CODE                   PIC X(1).
+             05 VC-INSURANCE-CLASS              PIC X(1).
