@@ -0,0 +1,11 @@
+      *   SOURCE-SIDE ROW COUNT DELTA CONTROL RECORD
+      *   ONE RECORD PER TABLE PER PROCESSING DAY, SUPPLIED BY THE
+      *   SOURCE DBA JOB THAT SNAPSHOTS ROW COUNTS BEFORE/AFTER THE
+      *   CAPTURE WINDOW.  USED BY RECONCIL TO PROVE THE ALL_DT
+      *   CAPTURE STREAM DIDN'T DROP OR DUPLICATE I/U/D RECORDS.
+       01 SRC-DELTA-RECORD.
+             05 SRC-TABLE-NAME                  PIC X(32).
+             05 SRC-EXTRACT-DATE                PIC X(8).
+             05 SRC-INSERT-DELTA                PIC S9(9).
+             05 SRC-UPDATE-DELTA                PIC S9(9).
+             05 SRC-DELETE-DELTA                PIC S9(9).
