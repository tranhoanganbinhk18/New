@@ -0,0 +1,13 @@
+      *   BATCH DRIVER RUN AUDIT TRAIL RECORD
+      *   ONE RECORD PER PROFILE ATTEMPTED BY BATDRV, SO AN
+      *   OPERATOR CAN TELL AT A GLANCE WHICH PROFILES RAN LAST
+      *   NIGHT, HOW MANY RECORDS EACH ONE MOVED, AND WHETHER ANY
+      *   WERE SKIPPED (TEMPLATE PROGRAM NOT AVAILABLE).
+       01 AUDIT-TRAIL-RECORD.
+             05 AUD-PROFILE-NAME                PIC X(8).
+             05 AUD-SOURCE-SYSTEM               PIC X(8).
+             05 AUD-DEST-FILE                   PIC X(8).
+             05 AUD-START-TIMESTAMP             PIC X(14).
+             05 AUD-END-TIMESTAMP               PIC X(14).
+             05 AUD-RECORDS-PROCESSED           PIC 9(9).
+             05 AUD-STATUS                      PIC X(7).
