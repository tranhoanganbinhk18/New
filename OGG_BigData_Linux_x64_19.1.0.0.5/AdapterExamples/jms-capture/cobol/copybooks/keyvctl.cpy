@@ -0,0 +1,6 @@
+      *   CURRENT PIN-ENCRYPTION KEY-VERSION CONTROL RECORD
+      *   MAINTAINED BY SECURITY WHEN A KEY ROTATION IS CUT OVER.
+      *   READ ONCE AT THE START OF KEYVAUD TO KNOW WHICH VERSION
+      *   IS "CURRENT" SO OLDER VERSIONS CAN BE FLAGGED.
+       01 KEYV-CONTROL-RECORD.
+             05 KEYV-CURRENT-VERSION            PIC X.
