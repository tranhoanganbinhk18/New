@@ -0,0 +1,15 @@
+      *   ALL_DT CAPTURE RUN CHECKPOINT / CONTROL-TOTAL RECORD
+      *   ONE RECORD PER RUN-ID, KEYED ON CKPT-RUN-ID.  CARRIES BOTH
+      *   THE RESTART POINT (ROWS ALREADY WRITTEN THIS RUN) AND THE
+      *   RUNNING COLUMN-SUM CONTROL TOTALS SO A RERUN AFTER AN
+      *   ABEND PICKS UP WHERE THE LAST CHECKPOINT LEFT OFF INSTEAD
+      *   OF RESTARTING THE WHOLE EXTRACT.
+       01 CHECKPOINT-RECORD.
+             05 CKPT-RUN-ID                     PIC X(8).
+             05 CKPT-ROW-COUNT                  PIC 9(9).
+             05 CKPT-SUM-SMALL-DEC              PIC S9(9)V99.
+             05 CKPT-SUM-MED-DEC                PIC S9(15)V9(7).
+             05 CKPT-SUM-BIG-DEC                PIC S9(28)V9(10).
+             05 CKPT-BIG-DEC-OVERFLOW-COUNT     PIC 9(9).
+             05 CKPT-STATUS                     PIC X(11).
+             05 CKPT-TIMESTAMP                  PIC X(22).
