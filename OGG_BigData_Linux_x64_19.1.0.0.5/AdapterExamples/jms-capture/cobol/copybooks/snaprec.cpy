@@ -0,0 +1,14 @@
+      *   ALL_DT ROLLING FULL-IMAGE SNAPSHOT RECORD
+      *   ONE RECORD PER TABLE-NAME/KEY-COL COMBINATION, KEPT
+      *   CURRENT BY FOLDING IN EACH DAY'S CAPTURED I/U/D CHANGES
+      *   (COPYBOOK.CPY).  SNAP-KEY IS THE INDEXED FILE'S RECORD
+      *   KEY; SNAP-CAPTURE-DATA CARRIES THE LAST-APPLIED HEADER
+      *   AND ALL_DT COLUMN VALUES FOR THAT KEY SO A CONSUMER CAN
+      *   BE HANDED A CLEAN CURRENT-STATE EXTRACT WITHOUT REPLAYING
+      *   HISTORY.
+       01 SNAPSHOT-RECORD.
+             03 SNAP-KEY.
+                   05 SNAP-KEY-TABLE-NAME      PIC X(32).
+                   05 SNAP-KEY-KEY-COL         PIC 9(11).
+             03 SNAP-CAPTURE-DATA.
+                   COPY "copybook.cpy" REPLACING ==01== BY ==04==.
