@@ -0,0 +1,199 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : EXPRPT
+      *  PURPOSE     : Card expiry look-ahead report.  Scans the
+      *                TABLE1 extract (test_copy_book.cpy) for every
+      *                card whose Expiry_Date (YYMM) falls in the
+      *                current or next processing month, and lists
+      *                them grouped by Issuer_FIID and Card_Type so
+      *                the reissue team has a worklist instead of
+      *                finding out when a card has already declined.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXPRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE    ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT SORT-WORK-FILE    ASSIGN TO "EXPSORT"
+                  FILE STATUS IS WS-SORT-STATUS.
+
+           SELECT EXPIRY-RPT-FILE   ASSIGN TO "EXPRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-ISSUER-FIID          PIC X(4).
+           05  SW-CARD-TYPE            PIC XX.
+           05  SW-TABLE1-KEY           PIC X(19).
+           05  SW-ACCOUNT-NUMBER       PIC X(19).
+           05  SW-EXPIRY-DATE          PIC 9(4).
+
+       FD  EXPIRY-RPT-FILE.
+       01  EXPIRY-RPT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+           88  WS-IN-EOF                VALUE "10".
+       01  WS-SORT-STATUS              PIC XX.
+       01  WS-RPT-STATUS               PIC XX.
+
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY           PIC 9(4).
+           05  WS-TODAY-MM             PIC 9(2).
+           05  WS-TODAY-DD             PIC 9(2).
+
+       01  WS-CURRENT-YYMM             PIC 9(4).
+       01  WS-NEXT-YYMM                PIC 9(4).
+       01  WS-NEXT-YY                  PIC 9(2).
+       01  WS-NEXT-MM                  PIC 9(2).
+
+       01  WS-BREAK-KEYS.
+           05  WS-PREV-ISSUER          PIC X(4)    VALUE SPACES.
+           05  WS-PREV-CARD-TYPE       PIC XX      VALUE SPACES.
+           05  WS-FIRST-GROUP-SW       PIC X       VALUE "Y".
+
+       01  WS-GROUP-COUNT              PIC 9(7)    VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(7)    VALUE ZERO.
+
+       01  WS-HEADING-1                PIC X(50) VALUE
+           "CARD EXPIRY LOOK-AHEAD REPORT".
+       01  WS-HEADING-2.
+           05  FILLER      PIC X(15) VALUE "ISSUER-FIID".
+           05  FILLER      PIC X(12) VALUE "CARD-TYPE".
+           05  FILLER      PIC X(21) VALUE "TABLE1-KEY".
+           05  FILLER      PIC X(21) VALUE "ACCOUNT-NUMBER".
+           05  FILLER      PIC X(10) VALUE "EXPIRY".
+
+       01  WS-GROUP-HEADER-LINE.
+           05  FILLER            PIC X(9)  VALUE "ISSUER: ".
+           05  GH-ISSUER          PIC X(4).
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "CARD-TYPE: ".
+           05  GH-CARD-TYPE       PIC XX.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER            PIC X(15) VALUE SPACES.
+           05  DL-TABLE1-KEY      PIC X(19).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  DL-ACCOUNT-NUMBER  PIC X(19).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  DL-EXPIRY-DATE     PIC 9(4).
+
+       01  WS-GROUP-TOTAL-LINE          PIC X(80).
+       01  WS-GRAND-TOTAL-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-DETERMINE-WINDOW
+           OPEN OUTPUT EXPIRY-RPT-FILE
+           WRITE EXPIRY-RPT-LINE FROM WS-HEADING-1
+           WRITE EXPIRY-RPT-LINE FROM WS-HEADING-2
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ISSUER-FIID SW-CARD-TYPE
+               INPUT PROCEDURE  2000-SELECT-EXPIRING-CARDS
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+           STRING "GRAND TOTAL EXPIRING CARDS: " DELIMITED BY SIZE
+                  WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO WS-GRAND-TOTAL-LINE
+           WRITE EXPIRY-RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           CLOSE EXPIRY-RPT-FILE
+           GOBACK.
+
+       1000-DETERMINE-WINDOW.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-YYYY(3:2) TO WS-CURRENT-YYMM(1:2)
+           MOVE WS-TODAY-MM        TO WS-CURRENT-YYMM(3:2)
+           IF WS-TODAY-MM = 12
+               COMPUTE WS-NEXT-YY = FUNCTION MOD(WS-TODAY-YYYY, 100) + 1
+               MOVE 1 TO WS-NEXT-MM
+           ELSE
+               MOVE FUNCTION MOD(WS-TODAY-YYYY, 100) TO WS-NEXT-YY
+               COMPUTE WS-NEXT-MM = WS-TODAY-MM + 1
+           END-IF
+           MOVE WS-NEXT-YY TO WS-NEXT-YYMM(1:2)
+           MOVE WS-NEXT-MM TO WS-NEXT-YYMM(3:2).
+
+       2000-SELECT-EXPIRING-CARDS.
+           OPEN INPUT TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "EXPRPT: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               IF Expiry_Date = WS-CURRENT-YYMM
+                                 OR Expiry_Date = WS-NEXT-YYMM
+                   MOVE Issuer_FIID     TO SW-ISSUER-FIID
+                   MOVE Card_Type       TO SW-CARD-TYPE
+                   MOVE Table1_Key      TO SW-TABLE1-KEY
+                   MOVE Account_Number  TO SW-ACCOUNT-NUMBER
+                   MOVE Expiry_Date     TO SW-EXPIRY-DATE
+                   RELEASE SORT-WORK-RECORD
+               END-IF
+               READ TABLE1-IN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TABLE1-IN-FILE.
+
+       3000-PRODUCE-REPORT.
+           MOVE "N" TO WS-EOF-SW
+           RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-EOF
+               PERFORM 3100-HANDLE-CONTROL-BREAK
+               MOVE SW-TABLE1-KEY      TO DL-TABLE1-KEY
+               MOVE SW-ACCOUNT-NUMBER  TO DL-ACCOUNT-NUMBER
+               MOVE SW-EXPIRY-DATE     TO DL-EXPIRY-DATE
+               WRITE EXPIRY-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-GROUP-COUNT
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-GROUP-SW = "N"
+               PERFORM 3200-WRITE-GROUP-TOTAL
+           END-IF.
+
+       3100-HANDLE-CONTROL-BREAK.
+           IF SW-ISSUER-FIID NOT = WS-PREV-ISSUER
+              OR SW-CARD-TYPE NOT = WS-PREV-CARD-TYPE
+               IF WS-FIRST-GROUP-SW = "N"
+                   PERFORM 3200-WRITE-GROUP-TOTAL
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-SW
+               MOVE ZERO TO WS-GROUP-COUNT
+               MOVE SPACES TO EXPIRY-RPT-LINE
+               WRITE EXPIRY-RPT-LINE
+               MOVE SW-ISSUER-FIID  TO GH-ISSUER
+               MOVE SW-CARD-TYPE    TO GH-CARD-TYPE
+               WRITE EXPIRY-RPT-LINE FROM WS-GROUP-HEADER-LINE
+               MOVE SW-ISSUER-FIID  TO WS-PREV-ISSUER
+               MOVE SW-CARD-TYPE    TO WS-PREV-CARD-TYPE
+           END-IF.
+
+       3200-WRITE-GROUP-TOTAL.
+           STRING "  GROUP TOTAL: " DELIMITED BY SIZE
+                  WS-GROUP-COUNT DELIMITED BY SIZE
+               INTO WS-GROUP-TOTAL-LINE
+           WRITE EXPIRY-RPT-LINE FROM WS-GROUP-TOTAL-LINE.
