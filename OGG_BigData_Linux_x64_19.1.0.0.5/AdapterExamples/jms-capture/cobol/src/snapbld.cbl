@@ -0,0 +1,167 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : SNAPBLD
+      *  PURPOSE     : Point-in-time snapshot rebuild.  Folds the
+      *                day's ALL_DT captures (copybook.cpy, keyed
+      *                by TABLE-NAME/OP-CODE/KEY-COL) into a rolling
+      *                full-image snapshot file (snaprec.cpy) keyed
+      *                by TABLE-NAME/KEY-COL, so the BigData/JMS
+      *                target can be rebuilt from a clean current-
+      *                state extract instead of replaying history.
+      *                Captures are applied in the order they appear
+      *                on the stream (the order GoldenGate emits
+      *                them in), so the last I/U for a key wins and
+      *                a D removes the key from the snapshot.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SNAPBLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE      ASSIGN TO "CAPFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CAP-STATUS.
+
+           SELECT SNAPSHOT-FILE     ASSIGN TO "SNAPFILE"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SNAP-KEY
+                  FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT SNAPBLD-RPT-FILE  ASSIGN TO "SNAPRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE.
+       01  CAPTURE-RECORD.
+           COPY "copybook.cpy" REPLACING ==01== BY ==03==.
+
+       FD  SNAPSHOT-FILE.
+           COPY "snaprec.cpy".
+
+       FD  SNAPBLD-RPT-FILE.
+       01  SNAPBLD-RPT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CAP-STATUS                PIC XX.
+           88  WS-CAP-EOF                VALUE "10".
+       01  WS-SNAP-STATUS               PIC XX.
+           88  WS-SNAP-NOT-FOUND         VALUE "23".
+       01  WS-RPT-STATUS                PIC XX.
+
+       01  WS-EOF-SW                    PIC X       VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT            PIC 9(9)    VALUE ZERO.
+           05  WS-INSERT-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-UPDATE-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-DELETE-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-DELETE-IGNORED-COUNT  PIC 9(9)    VALUE ZERO.
+           05  WS-UNKNOWN-OP-COUNT      PIC 9(9)    VALUE ZERO.
+
+       01  WS-SUMMARY-LINE              PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-ONE-CAPTURE
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CAPTURE-FILE
+           IF WS-CAP-STATUS NOT = "00"
+               DISPLAY "SNAPBLD: UNABLE TO OPEN CAPFILE, FILE "
+                       "STATUS = " WS-CAP-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN I-O    SNAPSHOT-FILE
+           OPEN OUTPUT SNAPBLD-RPT-FILE
+           READ CAPTURE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-APPLY-ONE-CAPTURE.
+           ADD 1 TO WS-READ-COUNT
+           MOVE TABLE-NAME IN CAPTURE-RECORD
+               TO SNAP-KEY-TABLE-NAME
+           MOVE KEY-COL IN CAPTURE-RECORD
+               TO SNAP-KEY-KEY-COL
+           EVALUATE OP-CODE IN CAPTURE-RECORD
+               WHEN "I"
+                   PERFORM 2100-APPLY-INSERT-UPDATE
+                   ADD 1 TO WS-INSERT-COUNT
+               WHEN "U"
+                   PERFORM 2100-APPLY-INSERT-UPDATE
+                   ADD 1 TO WS-UPDATE-COUNT
+               WHEN "D"
+                   PERFORM 2200-APPLY-DELETE
+               WHEN OTHER
+                   ADD 1 TO WS-UNKNOWN-OP-COUNT
+           END-EVALUATE
+           READ CAPTURE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-APPLY-INSERT-UPDATE.
+           READ SNAPSHOT-FILE
+               INVALID KEY SET WS-SNAP-NOT-FOUND TO TRUE
+           END-READ
+           MOVE CAPTURE-RECORD TO SNAP-CAPTURE-DATA
+           IF WS-SNAP-NOT-FOUND
+               WRITE SNAPSHOT-RECORD
+                   INVALID KEY CONTINUE
+               END-WRITE
+           ELSE
+               REWRITE SNAPSHOT-RECORD
+                   INVALID KEY CONTINUE
+               END-REWRITE
+           END-IF.
+
+       2200-APPLY-DELETE.
+           DELETE SNAPSHOT-FILE
+               INVALID KEY ADD 1 TO WS-DELETE-IGNORED-COUNT
+               NOT INVALID KEY ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       8000-WRITE-SUMMARY.
+           STRING "SNAPSHOT REBUILD SUMMARY" DELIMITED BY SIZE
+               INTO SNAPBLD-RPT-LINE
+           WRITE SNAPBLD-RPT-LINE
+           STRING "CAPTURES READ: " DELIMITED BY SIZE
+                  WS-READ-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "INSERTS APPLIED: " DELIMITED BY SIZE
+                  WS-INSERT-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "UPDATES APPLIED: " DELIMITED BY SIZE
+                  WS-UPDATE-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "DELETES APPLIED: " DELIMITED BY SIZE
+                  WS-DELETE-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "DELETES IGNORED (KEY NOT ON FILE): "
+                   DELIMITED BY SIZE
+                  WS-DELETE-IGNORED-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "UNKNOWN OP-CODES SKIPPED: " DELIMITED BY SIZE
+                  WS-UNKNOWN-OP-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE SNAPBLD-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-WRAP-UP.
+           CLOSE CAPTURE-FILE
+           CLOSE SNAPSHOT-FILE
+           CLOSE SNAPBLD-RPT-FILE
+           MOVE 0 TO RETURN-CODE.
