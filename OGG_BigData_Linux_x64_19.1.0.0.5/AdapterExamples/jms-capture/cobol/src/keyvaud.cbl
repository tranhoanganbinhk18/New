@@ -0,0 +1,238 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : KEYVAUD
+      *  PURPOSE     : Encryption key-version rotation audit.
+      *                Cross-tabs Encryption_Key_Version by
+      *                Issuer_FIID/Account_Type off the TABLE1
+      *                extract (test_copy_book.cpy) and flags any
+      *                count still sitting on a non-current key
+      *                version (KEYV-CURRENT-VERSION, keyvctl.cpy),
+      *                so security knows when it's safe to retire
+      *                an old PIN-encryption key.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  KEYVAUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE    ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT KEYV-CTL-FILE     ASSIGN TO "KEYVCTL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT KEYV-RPT-FILE     ASSIGN TO "KEYVRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  KEYV-CTL-FILE.
+           COPY "keyvctl.cpy".
+
+       FD  KEYV-RPT-FILE.
+       01  KEYV-RPT-LINE                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                 PIC XX.
+       01  WS-CTL-STATUS                PIC XX.
+       01  WS-RPT-STATUS                PIC XX.
+
+       01  WS-EOF-SW                    PIC X       VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-CURRENT-KEY-VERSION       PIC X.
+
+      *  CROSS-TAB TABLE: ONE ENTRY PER DISTINCT ISSUER/ACCOUNT-TYPE/
+      *  KEY-VERSION COMBINATION SEEN ON THE EXTRACT.
+       01  WS-XTAB-TABLE.
+           05  WS-XTAB-COUNT            PIC 9(5)    VALUE ZERO.
+           05  WS-XTAB-ENTRY OCCURS 2000 TIMES
+                       INDEXED BY WS-XX.
+               10  WS-XTAB-ISSUER       PIC X(4).
+               10  WS-XTAB-ACCT-TYPE    PIC XX.
+               10  WS-XTAB-KEY-VER      PIC X.
+               10  WS-XTAB-CARD-COUNT   PIC 9(9)    VALUE ZERO.
+
+       01  WS-SUB                       PIC 9(5)    VALUE ZERO.
+       01  WS-SUB2                      PIC 9(5)    VALUE ZERO.
+       01  WS-FOUND-SW                  PIC X       VALUE "N".
+           88  WS-FOUND                 VALUE "Y".
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SWAP-ISSUER           PIC X(4).
+           05  WS-SWAP-ACCT-TYPE        PIC XX.
+           05  WS-SWAP-KEY-VER          PIC X.
+           05  WS-SWAP-CARD-COUNT       PIC 9(9).
+
+       01  WS-XTAB-SORT-KEY-A           PIC X(7).
+       01  WS-XTAB-SORT-KEY-B           PIC X(7).
+
+       01  WS-NON-CURRENT-TOTAL         PIC 9(9)    VALUE ZERO.
+
+       01  WS-HEADING-1                 PIC X(60) VALUE
+           "ENCRYPTION KEY-VERSION ROTATION AUDIT".
+       01  WS-HEADING-2                 PIC X(60).
+       01  WS-HEADING-3.
+           05  FILLER   PIC X(14) VALUE "ISSUER-FIID".
+           05  FILLER   PIC X(14) VALUE "ACCOUNT-TYPE".
+           05  FILLER   PIC X(12) VALUE "KEY-VER".
+           05  FILLER   PIC X(14) VALUE "CARD-COUNT".
+           05  FILLER   PIC X(20) VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  DL-ISSUER                PIC X(14).
+           05  DL-ACCT-TYPE             PIC X(14).
+           05  DL-KEY-VER               PIC X(12).
+           05  DL-CARD-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(5)  VALUE SPACES.
+           05  DL-STATUS                PIC X(20).
+
+       01  WS-SUMMARY-LINE              PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-CROSS-TAB
+               UNTIL WS-EOF
+           PERFORM 3000-SORT-CROSS-TAB
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "KEYVAUD: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT KEYV-RPT-FILE
+      *  A MISSING KEYVCTL IS A NORMAL CONDITION (NO KEY ROTATION HAS
+      *  EVER BEEN CUT OVER YET), NOT AN ERROR - DEFAULT TO KEY
+      *  VERSION "1".  A GENUINELY MISSING LINE SEQUENTIAL FILE OPENS
+      *  WITH STATUS "35" AND THEN RETURNS "47" (NEVER "10") ON EVERY
+      *  SUBSEQUENT READ, SO THE DEFAULT MUST BE KEYED OFF THE OPEN
+      *  STATUS ITSELF, NOT AN AT END THAT WILL NEVER FIRE.
+           OPEN INPUT  KEYV-CTL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ KEYV-CTL-FILE
+                   AT END MOVE "1" TO KEYV-CURRENT-VERSION
+               END-READ
+               CLOSE KEYV-CTL-FILE
+           ELSE
+               MOVE "1" TO KEYV-CURRENT-VERSION
+           END-IF
+           MOVE KEYV-CURRENT-VERSION TO WS-CURRENT-KEY-VERSION
+           WRITE KEYV-RPT-LINE FROM WS-HEADING-1
+           STRING "CURRENT KEY VERSION: " DELIMITED BY SIZE
+                  WS-CURRENT-KEY-VERSION DELIMITED BY SIZE
+               INTO WS-HEADING-2
+           WRITE KEYV-RPT-LINE FROM WS-HEADING-2
+           MOVE SPACES TO KEYV-RPT-LINE
+           WRITE KEYV-RPT-LINE
+           WRITE KEYV-RPT-LINE FROM WS-HEADING-3
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-BUILD-CROSS-TAB.
+           PERFORM 2100-FIND-OR-ADD-XTAB
+           ADD 1 TO WS-XTAB-CARD-COUNT(WS-XX)
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-FIND-OR-ADD-XTAB.
+           SET WS-FOUND-SW TO "N"
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-XTAB-COUNT
+                  OR WS-FOUND
+               SET WS-XX TO WS-SUB
+               IF WS-XTAB-ISSUER(WS-XX)    = Issuer_FIID    AND
+                  WS-XTAB-ACCT-TYPE(WS-XX) = Account_Type   AND
+                  WS-XTAB-KEY-VER(WS-XX)   = Encryption_Key_Version
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-XTAB-COUNT >= 2000
+                   DISPLAY "KEYVAUD: WS-XTAB-ENTRY TABLE FULL AT 2000 "
+                           "ENTRIES - INCREASE OCCURS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-XTAB-COUNT
+               SET WS-XX TO WS-XTAB-COUNT
+               MOVE Issuer_FIID             TO WS-XTAB-ISSUER(WS-XX)
+               MOVE Account_Type            TO WS-XTAB-ACCT-TYPE(WS-XX)
+               MOVE Encryption_Key_Version  TO WS-XTAB-KEY-VER(WS-XX)
+               MOVE ZERO                    TO WS-XTAB-CARD-COUNT(WS-XX)
+           END-IF.
+
+      *  SMALL VOLUME (DISTINCT ISSUER/ACCT-TYPE/KEY-VER COMBOS ONLY)
+      *  SO A PLAIN BUBBLE SORT ON THE IN-MEMORY TABLE IS SUFFICIENT
+      *  TO GET ISSUER/ACCOUNT-TYPE/KEY-VERSION ORDER FOR THE REPORT.
+       3000-SORT-CROSS-TAB.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB >= WS-XTAB-COUNT
+               PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > WS-XTAB-COUNT - WS-SUB
+                   STRING WS-XTAB-ISSUER(WS-SUB2)
+                          WS-XTAB-ACCT-TYPE(WS-SUB2)
+                          WS-XTAB-KEY-VER(WS-SUB2)
+                       DELIMITED BY SIZE INTO WS-XTAB-SORT-KEY-A
+                   STRING WS-XTAB-ISSUER(WS-SUB2 + 1)
+                          WS-XTAB-ACCT-TYPE(WS-SUB2 + 1)
+                          WS-XTAB-KEY-VER(WS-SUB2 + 1)
+                       DELIMITED BY SIZE INTO WS-XTAB-SORT-KEY-B
+                   IF WS-XTAB-SORT-KEY-A > WS-XTAB-SORT-KEY-B
+                       MOVE WS-XTAB-ENTRY(WS-SUB2)
+                           TO WS-SWAP-ENTRY
+                       MOVE WS-XTAB-ENTRY(WS-SUB2 + 1)
+                           TO WS-XTAB-ENTRY(WS-SUB2)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-XTAB-ENTRY(WS-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       4000-WRITE-REPORT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-XTAB-COUNT
+               MOVE WS-XTAB-ISSUER(WS-SUB)     TO DL-ISSUER
+               MOVE WS-XTAB-ACCT-TYPE(WS-SUB)  TO DL-ACCT-TYPE
+               MOVE WS-XTAB-KEY-VER(WS-SUB)    TO DL-KEY-VER
+               MOVE WS-XTAB-CARD-COUNT(WS-SUB) TO DL-CARD-COUNT
+               IF WS-XTAB-KEY-VER(WS-SUB) = WS-CURRENT-KEY-VERSION
+                   MOVE "CURRENT" TO DL-STATUS
+               ELSE
+                   MOVE "*** NON-CURRENT ***" TO DL-STATUS
+                   ADD WS-XTAB-CARD-COUNT(WS-SUB)
+                       TO WS-NON-CURRENT-TOTAL
+               END-IF
+               WRITE KEYV-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE SPACES TO KEYV-RPT-LINE
+           WRITE KEYV-RPT-LINE
+           STRING "TOTAL CARDS ON NON-CURRENT KEY VERSIONS: "
+                   DELIMITED BY SIZE
+                  WS-NON-CURRENT-TOTAL DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE KEYV-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-WRAP-UP.
+           CLOSE TABLE1-IN-FILE
+           CLOSE KEYV-RPT-FILE
+           IF WS-NON-CURRENT-TOTAL > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
