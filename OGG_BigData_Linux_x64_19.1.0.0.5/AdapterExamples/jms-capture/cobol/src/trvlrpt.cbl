@@ -0,0 +1,192 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : TRVLRPT
+      *  PURPOSE     : Parses the TABLE1 Travel_Data field
+      *                (test_copy_book.cpy) into its component
+      *                sub-fields (trvldata.cpy) and produces a
+      *                daily report of active travel notifications
+      *                by Issuer_FIID, so fraud review can suppress
+      *                false-positive declines while a cardholder
+      *                is travelling instead of Travel_Data going
+      *                nowhere.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TRVLRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE    ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT SORT-WORK-FILE    ASSIGN TO "TRVLSORT"
+                  FILE STATUS IS WS-SORT-STATUS.
+
+           SELECT TRAVEL-RPT-FILE   ASSIGN TO "TRVLRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-ISSUER-FIID           PIC X(4).
+           05  SW-TABLE1-KEY            PIC X(19).
+           05  SW-ACCOUNT-NUMBER        PIC X(19).
+           05  SW-DEST-COUNTRY          PIC X(3).
+           05  SW-DEST-REGION           PIC X(30).
+           05  SW-START-DATE            PIC 9(8).
+           05  SW-END-DATE              PIC 9(8).
+
+       FD  TRAVEL-RPT-FILE.
+       01  TRAVEL-RPT-LINE              PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                 PIC XX.
+           88  WS-IN-EOF                 VALUE "10".
+       01  WS-SORT-STATUS               PIC XX.
+       01  WS-RPT-STATUS                PIC XX.
+
+       01  WS-EOF-SW                    PIC X       VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY            PIC 9(4).
+           05  WS-TODAY-MM              PIC 9(2).
+           05  WS-TODAY-DD              PIC 9(2).
+       01  WS-TODAY-YYYYMMDD REDEFINES WS-TODAY  PIC 9(8).
+
+       01  WS-TRAVEL-DETAIL.
+           COPY "trvldata.cpy" REPLACING ==01== BY ==03==.
+
+       01  WS-PREV-ISSUER               PIC X(4)    VALUE SPACES.
+       01  WS-FIRST-GROUP-SW            PIC X       VALUE "Y".
+       01  WS-GROUP-COUNT               PIC 9(7)    VALUE ZERO.
+       01  WS-GRAND-TOTAL               PIC 9(7)    VALUE ZERO.
+
+       01  WS-HEADING-1                 PIC X(60) VALUE
+           "ACTIVE TRAVEL NOTIFICATION REPORT".
+       01  WS-HEADING-2.
+           05  FILLER   PIC X(21) VALUE "TABLE1-KEY".
+           05  FILLER   PIC X(21) VALUE "ACCOUNT-NUMBER".
+           05  FILLER   PIC X(6)  VALUE "CNTRY".
+           05  FILLER   PIC X(34) VALUE "REGION".
+           05  FILLER   PIC X(11) VALUE "START".
+           05  FILLER   PIC X(11) VALUE "END".
+
+       01  WS-GROUP-HEADER-LINE.
+           05  FILLER            PIC X(9)  VALUE "ISSUER: ".
+           05  GH-ISSUER          PIC X(4).
+
+       01  WS-DETAIL-LINE.
+           05  DL-TABLE1-KEY      PIC X(19).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DL-ACCOUNT-NUMBER  PIC X(19).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DL-DEST-COUNTRY    PIC X(3).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DL-DEST-REGION     PIC X(30).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DL-START-DATE      PIC 9(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DL-END-DATE        PIC 9(8).
+
+       01  WS-GROUP-TOTAL-LINE          PIC X(80).
+       01  WS-GRAND-TOTAL-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN OUTPUT TRAVEL-RPT-FILE
+           WRITE TRAVEL-RPT-LINE FROM WS-HEADING-1
+           WRITE TRAVEL-RPT-LINE FROM WS-HEADING-2
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ISSUER-FIID
+               INPUT PROCEDURE  2000-SELECT-ACTIVE-TRAVEL
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+           STRING "GRAND TOTAL ACTIVE NOTIFICATIONS: "
+                   DELIMITED BY SIZE
+                  WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO WS-GRAND-TOTAL-LINE
+           WRITE TRAVEL-RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           CLOSE TRAVEL-RPT-FILE
+           GOBACK.
+
+       2000-SELECT-ACTIVE-TRAVEL.
+           OPEN INPUT TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "TRVLRPT: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               MOVE Travel_Data TO WS-TRAVEL-DETAIL
+               IF TD-NOTIFICATION-STATUS = "A"
+                  AND WS-TODAY-YYYYMMDD >= TD-TRAVEL-START-DATE
+                  AND WS-TODAY-YYYYMMDD <= TD-TRAVEL-END-DATE
+                   MOVE Issuer_FIID       TO SW-ISSUER-FIID
+                   MOVE Table1_Key        TO SW-TABLE1-KEY
+                   MOVE Account_Number    TO SW-ACCOUNT-NUMBER
+                   MOVE TD-DEST-COUNTRY   TO SW-DEST-COUNTRY
+                   MOVE TD-DEST-REGION    TO SW-DEST-REGION
+                   MOVE TD-TRAVEL-START-DATE TO SW-START-DATE
+                   MOVE TD-TRAVEL-END-DATE   TO SW-END-DATE
+                   RELEASE SORT-WORK-RECORD
+               END-IF
+               READ TABLE1-IN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TABLE1-IN-FILE.
+
+       3000-PRODUCE-REPORT.
+           MOVE "N" TO WS-EOF-SW
+           RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-EOF
+               PERFORM 3100-HANDLE-CONTROL-BREAK
+               MOVE SW-TABLE1-KEY      TO DL-TABLE1-KEY
+               MOVE SW-ACCOUNT-NUMBER  TO DL-ACCOUNT-NUMBER
+               MOVE SW-DEST-COUNTRY    TO DL-DEST-COUNTRY
+               MOVE SW-DEST-REGION     TO DL-DEST-REGION
+               MOVE SW-START-DATE      TO DL-START-DATE
+               MOVE SW-END-DATE        TO DL-END-DATE
+               WRITE TRAVEL-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-GROUP-COUNT
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-GROUP-SW = "N"
+               PERFORM 3200-WRITE-GROUP-TOTAL
+           END-IF.
+
+       3100-HANDLE-CONTROL-BREAK.
+           IF SW-ISSUER-FIID NOT = WS-PREV-ISSUER
+               IF WS-FIRST-GROUP-SW = "N"
+                   PERFORM 3200-WRITE-GROUP-TOTAL
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-SW
+               MOVE ZERO TO WS-GROUP-COUNT
+               MOVE SPACES TO TRAVEL-RPT-LINE
+               WRITE TRAVEL-RPT-LINE
+               MOVE SW-ISSUER-FIID  TO GH-ISSUER
+               WRITE TRAVEL-RPT-LINE FROM WS-GROUP-HEADER-LINE
+               MOVE SW-ISSUER-FIID  TO WS-PREV-ISSUER
+           END-IF.
+
+       3200-WRITE-GROUP-TOTAL.
+           STRING "  GROUP TOTAL: " DELIMITED BY SIZE
+                  WS-GROUP-COUNT DELIMITED BY SIZE
+               INTO WS-GROUP-TOTAL-LINE
+           WRITE TRAVEL-RPT-LINE FROM WS-GROUP-TOTAL-LINE.
