@@ -0,0 +1,171 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : CTLCKPT
+      *  PURPOSE     : Adds checkpoint/restart and control-total
+      *                capability to the ALL_DT capture batch
+      *                (copybook.cpy).  Copies capture records
+      *                through to the run's output file, keeping a
+      *                checkpoint record (ckptrec.cpy, keyed by
+      *                run-id) updated with rows-written and running
+      *                column sums for KEY-COL's dollar-bearing
+      *                fields.  If the run is restarted after an
+      *                abend, already-written rows are skipped and
+      *                the sums pick up where the last checkpoint
+      *                left off.  A control-total trailer record
+      *                (ctltot.cpy) is appended to the output at
+      *                normal end-of-run.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CTLCKPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE      ASSIGN TO "CAPFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CAP-STATUS.
+
+           SELECT CAPTURE-OUT-FILE  ASSIGN TO "CAPOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT CHECKPOINT-FILE   ASSIGN TO "CKPTFILE"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKPT-RUN-ID
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE.
+       01  CAPTURE-RECORD.
+           COPY "copybook.cpy" REPLACING ==01== BY ==03==.
+
+       FD  CAPTURE-OUT-FILE.
+       01  CAPTURE-OUT-RECORD.
+           COPY "copybook.cpy" REPLACING ==01== BY ==03==.
+
+       FD  CHECKPOINT-FILE.
+           COPY "ckptrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CAP-STATUS                   PIC XX.
+           88  WS-CAP-EOF                   VALUE "10".
+       01  WS-OUT-STATUS                   PIC XX.
+       01  WS-CKPT-STATUS                  PIC XX.
+           88  WS-CKPT-NOT-FOUND            VALUE "23".
+
+       01  WS-EOF-SW                       PIC X       VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01  WS-RUN-ID                       PIC X(8)    VALUE "ALLDTCAP".
+       01  WS-RESTARTING-SW                PIC X       VALUE "N".
+           88  WS-RESTARTING                VALUE "Y".
+       01  WS-SKIP-COUNT                   PIC 9(9)    VALUE ZERO.
+       01  WS-SKIP-SUB                     PIC 9(9)    VALUE ZERO.
+
+       01  WS-TRAILER-RECORD.
+           COPY "ctltot.cpy" REPLACING ==01== BY ==03==.
+       01  WS-TRAILER-OUT-AREA             PIC X(259).
+
+       01  WS-SMALL-DEC-NUM                PIC S9(2)V99.
+       01  WS-BIG-DEC-NUM                  PIC S9(28)V9(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CAPTURE
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-TRAILER
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CAPTURE-FILE
+           IF WS-CAP-STATUS NOT = "00"
+               DISPLAY "CTLCKPT: UNABLE TO OPEN CAPFILE, FILE "
+                       "STATUS = " WS-CAP-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN I-O    CHECKPOINT-FILE
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY SET WS-CKPT-NOT-FOUND TO TRUE
+           END-READ
+           IF WS-CKPT-NOT-FOUND
+               PERFORM 1100-START-FRESH-RUN
+           ELSE
+               IF CKPT-STATUS = "COMPLETE"
+                   PERFORM 1100-START-FRESH-RUN
+               ELSE
+                   SET WS-RESTARTING TO TRUE
+                   MOVE CKPT-ROW-COUNT TO WS-SKIP-COUNT
+               END-IF
+           END-IF
+           IF WS-RESTARTING
+               OPEN EXTEND CAPTURE-OUT-FILE
+           ELSE
+               OPEN OUTPUT CAPTURE-OUT-FILE
+           END-IF
+           PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+               UNTIL WS-SKIP-SUB > WS-SKIP-COUNT
+               READ CAPTURE-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           IF NOT WS-EOF
+               READ CAPTURE-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       1100-START-FRESH-RUN.
+           MOVE WS-RUN-ID    TO CKPT-RUN-ID
+           MOVE ZERO         TO CKPT-ROW-COUNT
+           MOVE ZERO         TO CKPT-SUM-SMALL-DEC
+           MOVE ZERO         TO CKPT-SUM-MED-DEC
+           MOVE ZERO         TO CKPT-SUM-BIG-DEC
+           MOVE ZERO         TO CKPT-BIG-DEC-OVERFLOW-COUNT
+           MOVE "IN-PROGRESS" TO CKPT-STATUS
+           ACCEPT CKPT-TIMESTAMP FROM DATE YYYYMMDD
+           IF WS-CKPT-NOT-FOUND
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+
+       2000-PROCESS-CAPTURE.
+           WRITE CAPTURE-OUT-RECORD FROM CAPTURE-RECORD
+           ADD 1 TO CKPT-ROW-COUNT
+           MOVE SMALL-DEC-COL IN CAPTURE-RECORD TO WS-SMALL-DEC-NUM
+           MOVE BIG-DEC-COL IN CAPTURE-RECORD   TO WS-BIG-DEC-NUM
+           ADD WS-SMALL-DEC-NUM TO CKPT-SUM-SMALL-DEC
+           ADD MED-DEC-COL IN CAPTURE-RECORD    TO CKPT-SUM-MED-DEC
+           ADD WS-BIG-DEC-NUM   TO CKPT-SUM-BIG-DEC
+               ON SIZE ERROR
+                   ADD 1 TO CKPT-BIG-DEC-OVERFLOW-COUNT
+           END-ADD
+           MOVE "IN-PROGRESS" TO CKPT-STATUS
+           REWRITE CHECKPOINT-RECORD
+           READ CAPTURE-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-TRAILER.
+           MOVE "TRAILER"           TO CTT-RECORD-ID
+           MOVE CKPT-ROW-COUNT      TO CTT-ROW-COUNT
+           MOVE CKPT-SUM-SMALL-DEC  TO CTT-SUM-SMALL-DEC
+           MOVE CKPT-SUM-MED-DEC    TO CTT-SUM-MED-DEC
+           MOVE CKPT-SUM-BIG-DEC    TO CTT-SUM-BIG-DEC
+           MOVE CKPT-BIG-DEC-OVERFLOW-COUNT
+                                    TO CTT-BIG-DEC-OVERFLOW-COUNT
+           MOVE WS-TRAILER-RECORD   TO WS-TRAILER-OUT-AREA
+           WRITE CAPTURE-OUT-RECORD FROM WS-TRAILER-OUT-AREA
+           MOVE "COMPLETE" TO CKPT-STATUS
+           REWRITE CHECKPOINT-RECORD.
+
+       9000-WRAP-UP.
+           CLOSE CAPTURE-FILE
+           CLOSE CAPTURE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO RETURN-CODE.
