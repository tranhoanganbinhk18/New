@@ -0,0 +1,236 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : VALCHK
+      *  PURPOSE     : Valuation-code validation subsystem.  Each
+      *                incoming record's PKLR1-VALUATION-CODE
+      *                (test_copy_book.cpy) carries a mortality
+      *                table / lives code / insurance class
+      *                combination that today just flows through
+      *                unchecked.  This loads the maintained table
+      *                of approved combinations (valcomb.cpy) into
+      *                memory and rejects, rather than forwards,
+      *                any record whose PKLR1-MORTALITY-TABLE /
+      *                PKLR1-LIVES-CODE / PKLR1-INSURANCE-CLASS
+      *                combination isn't on file, since an invalid
+      *                combination is very hard to catch once it's
+      *                inside an actuarial valuation run.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VALCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE     ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT COMBO-FILE         ASSIGN TO "VALCOMB"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-COMBO-STATUS.
+
+           SELECT TABLE1-GOOD-FILE   ASSIGN TO "TABLE1OK"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-GOOD-STATUS.
+
+           SELECT TABLE1-REJ-FILE    ASSIGN TO "TABLE1RJ"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT VALCHK-RPT-FILE    ASSIGN TO "VALCHKRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  COMBO-FILE.
+       01  COMBO-FILE-RECORD.
+           COPY "valcomb.cpy" REPLACING ==01== BY ==03==.
+
+       FD  TABLE1-GOOD-FILE.
+       01  TABLE1-GOOD-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  TABLE1-REJ-FILE.
+       01  TABLE1-REJ-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  VALCHK-RPT-FILE.
+       01  VALCHK-RPT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+           88  WS-IN-EOF                VALUE "10".
+       01  WS-COMBO-STATUS             PIC XX.
+           88  WS-COMBO-EOF             VALUE "10".
+       01  WS-GOOD-STATUS              PIC XX.
+       01  WS-REJ-STATUS               PIC XX.
+       01  WS-RPT-STATUS               PIC XX.
+
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-GOOD-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-REJ-COUNT            PIC 9(9)    VALUE ZERO.
+
+       01  WS-COMBO-TABLE-COUNT        PIC 9(4)    VALUE ZERO.
+       01  WS-COMBO-TABLE.
+           05  WS-COMBO-ENTRY OCCURS 500 TIMES
+                                       INDEXED BY WS-CX.
+               10  WS-COMBO-KEY        PIC X(4).
+
+       01  WS-SEARCH-KEY               PIC X(4).
+       01  WS-FOUND-SW                 PIC X       VALUE "N".
+           88  WS-FOUND                VALUE "Y".
+
+       01  WS-DETAIL-LINE.
+           05  DL-TABLE1-KEY           PIC X(19).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-MORTALITY-TABLE      PIC X(2).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-LIVES-CODE           PIC X.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-INSURANCE-CLASS      PIC X.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-STATUS               PIC X(20).
+
+       01  WS-SUMMARY-LINE             PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-APPROVED-COMBINATIONS
+           OPEN INPUT  TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "VALCHK: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT TABLE1-GOOD-FILE
+           OPEN OUTPUT TABLE1-REJ-FILE
+           OPEN OUTPUT VALCHK-RPT-FILE
+           STRING "TABLE1-KEY" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "MT" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "L" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "C" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "STATUS" DELIMITED BY SIZE
+               INTO VALCHK-RPT-LINE
+           WRITE VALCHK-RPT-LINE
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1100-LOAD-APPROVED-COMBINATIONS.
+           OPEN INPUT COMBO-FILE
+           IF WS-COMBO-STATUS NOT = "00"
+               DISPLAY "VALCHK: UNABLE TO OPEN VALCOMB, FILE "
+                       "STATUS = " WS-COMBO-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ COMBO-FILE
+               AT END SET WS-COMBO-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-COMBO-EOF
+               IF WS-COMBO-TABLE-COUNT >= 500
+                   DISPLAY "VALCHK: WS-COMBO-ENTRY TABLE FULL AT 500 "
+                           "ENTRIES - INCREASE OCCURS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-COMBO-TABLE-COUNT
+               SET WS-CX TO WS-COMBO-TABLE-COUNT
+               STRING VC-MORTALITY-TABLE DELIMITED BY SIZE
+                      VC-LIVES-CODE      DELIMITED BY SIZE
+                      VC-INSURANCE-CLASS DELIMITED BY SIZE
+                   INTO WS-COMBO-KEY(WS-CX)
+               READ COMBO-FILE
+                   AT END SET WS-COMBO-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE COMBO-FILE.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           STRING PKLR1-MORTALITY-TABLE IN TABLE1-IN-RECORD
+                                             DELIMITED BY SIZE
+                  PKLR1-LIVES-CODE IN TABLE1-IN-RECORD
+                                             DELIMITED BY SIZE
+                  PKLR1-INSURANCE-CLASS IN TABLE1-IN-RECORD
+                                             DELIMITED BY SIZE
+               INTO WS-SEARCH-KEY
+           PERFORM 2100-FIND-COMBINATION
+           MOVE Table1_Key IN TABLE1-IN-RECORD TO DL-TABLE1-KEY
+           MOVE PKLR1-MORTALITY-TABLE IN TABLE1-IN-RECORD
+                                        TO DL-MORTALITY-TABLE
+           MOVE PKLR1-LIVES-CODE IN TABLE1-IN-RECORD
+                                        TO DL-LIVES-CODE
+           MOVE PKLR1-INSURANCE-CLASS IN TABLE1-IN-RECORD
+                                        TO DL-INSURANCE-CLASS
+           IF WS-FOUND
+               MOVE "OK"                  TO DL-STATUS
+               ADD 1 TO WS-GOOD-COUNT
+               WRITE TABLE1-GOOD-RECORD FROM TABLE1-IN-RECORD
+           ELSE
+               MOVE "*** REJECTED ***"    TO DL-STATUS
+               ADD 1 TO WS-REJ-COUNT
+               WRITE TABLE1-REJ-RECORD FROM TABLE1-IN-RECORD
+           END-IF
+           WRITE VALCHK-RPT-LINE FROM WS-DETAIL-LINE
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-FIND-COMBINATION.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-CX FROM 1 BY 1
+               UNTIL WS-CX > WS-COMBO-TABLE-COUNT
+               IF WS-COMBO-KEY(WS-CX) = WS-SEARCH-KEY
+                   SET WS-FOUND TO TRUE
+                   SET WS-CX TO WS-COMBO-TABLE-COUNT
+               END-IF
+           END-PERFORM.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO VALCHK-RPT-LINE
+           WRITE VALCHK-RPT-LINE
+           STRING "RECORDS READ: " DELIMITED BY SIZE
+                  WS-READ-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE VALCHK-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS FORWARDED: " DELIMITED BY SIZE
+                  WS-GOOD-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE VALCHK-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS REJECTED: " DELIMITED BY SIZE
+                  WS-REJ-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE VALCHK-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-WRAP-UP.
+           CLOSE TABLE1-IN-FILE
+           CLOSE TABLE1-GOOD-FILE
+           CLOSE TABLE1-REJ-FILE
+           CLOSE VALCHK-RPT-FILE
+           IF WS-REJ-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
