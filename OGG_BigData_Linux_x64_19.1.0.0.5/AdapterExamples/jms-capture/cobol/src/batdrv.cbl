@@ -0,0 +1,210 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : BATDRV
+      *  PURPOSE     : Control-file driven multi-profile batch
+      *                driver.  test_copy_book.cpy's own HEADER
+      *                already carries Profile_Name, Source_System,
+      *                Source_Database, Dest_File and Template_Name,
+      *                so a profile control file of HEADER records
+      *                is read one profile at a time and the named
+      *                Template_Name program is run as its own
+      *                run unit against Source_Database/Dest_File,
+      *                and a run audit trail record (auditrec.cpy)
+      *                is written for every profile attempted - so
+      *                an operator can tell which profiles ran last
+      *                night and which were skipped.
+      *                None of the template programs (CRCCHK,
+      *                VALCHK, DLXRPT, etc.) has a LINKAGE SECTION -
+      *                they are stand-alone batch programs with
+      *                their own fixed ASSIGN-TO ddnames, built and
+      *                run as executables in their own right, not
+      *                parameterized subprograms.  So rather than
+      *                pretending they can be CALLed with arguments
+      *                they have no way to receive, each is invoked
+      *                as a separate OS run unit (CALL "SYSTEM"),
+      *                with the profile's Source_Database/Dest_File
+      *                wired to that template's actual input/output
+      *                ddnames via SET ENVIRONMENT immediately
+      *                beforehand - the same ddname-substitution
+      *                mechanism JCL uses, and the reason every
+      *                template's SELECT clauses use a symbolic
+      *                ASSIGN TO literal instead of a hardcoded
+      *                path.  WS-TEMPLATE-MAP-TABLE is the manifest
+      *                of which ddnames each Template_Name reads/
+      *                writes.  A Template_Name not on the manifest,
+      *                or a run unit the shell couldn't exec, is
+      *                logged as SKIPPED rather than aborting the
+      *                rest of the night's batch.  Records-processed
+      *                has no wire to come back on (a shelled-out run
+      *                unit takes no parameter, and each template's
+      *                own report uses different summary wording, so
+      *                recovering a real count needs a shared
+      *                return-file convention across all nine
+      *                templates - out of scope here; see
+      *                IMPLEMENTATION_STATUS.md), so AUD-RECORDS-
+      *                PROCESSED is left at zero for a profile that
+      *                ran and AUD-STATUS is set to "RAN-UNK" instead
+      *                of "RAN" - the untracked-count signal lives in
+      *                the status text, not in a numeric sentinel that
+      *                a downstream sum/report over AUD-RECORDS-
+      *                PROCESSED could mistake for a real count.
+      *                A SKIPPED profile never ran, so zero there is
+      *                accurate and is left alone.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BATDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFILE-CTL-FILE  ASSIGN TO "PROFCTL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE  ASSIGN TO "AUDTRAIL"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-CTL-FILE.
+       01  PROFILE-CTL-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-LINE.
+           COPY "auditrec.cpy" REPLACING ==01== BY ==03==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS                PIC XX.
+           88  WS-CTL-EOF                VALUE "10".
+       01  WS-AUD-STATUS                PIC XX.
+
+       01  WS-EOF-SW                    PIC X       VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+       01  WS-DATE-NOW                  PIC 9(8).
+       01  WS-TIME-NOW-RAW              PIC 9(6)V9(2).
+       01  WS-TIME-NOW                  PIC 9(6).
+
+       01  WS-RECORDS-PROCESSED         PIC 9(9)    VALUE ZERO.
+       01  WS-PROFILE-COUNT             PIC 9(7)    VALUE ZERO.
+       01  WS-SKIPPED-COUNT             PIC 9(7)    VALUE ZERO.
+
+      *  MANIFEST OF WHICH INPUT/OUTPUT DDNAME EACH TEMPLATE
+      *  PROGRAM'S SELECT CLAUSES ARE ASSIGNED TO, SO THIS DRIVER
+      *  KNOWS WHICH ENVIRONMENT VARIABLE TO REDIRECT WITH
+      *  SOURCE_DATABASE/DEST_FILE BEFORE SHELLING OUT TO IT.
+       01  WS-TEMPLATE-MAP-DATA.
+           05  FILLER  PIC X(24) VALUE "CRCCHK  TABLE1INTABLE1OK".
+           05  FILLER  PIC X(24) VALUE "VALCHK  TABLE1INTABLE1OK".
+           05  FILLER  PIC X(24) VALUE "DLXRPT  TABLE1INDLXRPT  ".
+           05  FILLER  PIC X(24) VALUE "EXPRPT  TABLE1INEXPRPT  ".
+           05  FILLER  PIC X(24) VALUE "KEYVAUD TABLE1INKEYVRPT ".
+           05  FILLER  PIC X(24) VALUE "TRVLRPT TABLE1INTRVLRPT ".
+           05  FILLER  PIC X(24) VALUE "RECONCILCAPFILE RECONRPT".
+           05  FILLER  PIC X(24) VALUE "CTLCKPT CAPFILE CAPOUT  ".
+           05  FILLER  PIC X(24) VALUE "SNAPBLD CAPFILE SNAPFILE".
+       01  WS-TEMPLATE-MAP-TABLE REDEFINES WS-TEMPLATE-MAP-DATA.
+           05  WS-TEMPLATE-MAP-ENTRY OCCURS 9 TIMES
+                                      INDEXED BY WS-TX.
+               10  WS-TM-NAME          PIC X(8).
+               10  WS-TM-IN-DDNAME     PIC X(8).
+               10  WS-TM-OUT-DDNAME    PIC X(8).
+
+       01  WS-MAP-FOUND-SW              PIC X       VALUE "N".
+           88  WS-MAP-FOUND             VALUE "Y".
+
+       01  WS-SYSTEM-CMD                 PIC X(80).
+       01  WS-SYSTEM-RC                  PIC S9(9)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-ONE-PROFILE
+               UNTIL WS-EOF
+           PERFORM 8000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PROFILE-CTL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "BATDRV: UNABLE TO OPEN PROFCTL, FILE "
+                       "STATUS = " WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT AUDIT-TRAIL-FILE
+           READ PROFILE-CTL-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-RUN-ONE-PROFILE.
+           ADD 1 TO WS-PROFILE-COUNT
+           MOVE Profile_Name    TO AUD-PROFILE-NAME
+           MOVE Source_System   TO AUD-SOURCE-SYSTEM
+           MOVE Dest_File       TO AUD-DEST-FILE
+           PERFORM 2100-STAMP-NOW
+           MOVE WS-DATE-NOW     TO AUD-START-TIMESTAMP(1:8)
+           MOVE WS-TIME-NOW     TO AUD-START-TIMESTAMP(9:6)
+           MOVE ZERO            TO WS-RECORDS-PROCESSED
+           PERFORM 2200-FIND-TEMPLATE-MAPPING
+           IF WS-MAP-FOUND
+               PERFORM 2300-RUN-TEMPLATE
+           ELSE
+               MOVE "SKIPPED" TO AUD-STATUS
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+           PERFORM 2100-STAMP-NOW
+           MOVE WS-DATE-NOW     TO AUD-END-TIMESTAMP(1:8)
+           MOVE WS-TIME-NOW     TO AUD-END-TIMESTAMP(9:6)
+           MOVE WS-RECORDS-PROCESSED TO AUD-RECORDS-PROCESSED
+           WRITE AUDIT-TRAIL-LINE
+           READ PROFILE-CTL-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-FIND-TEMPLATE-MAPPING.
+           MOVE "N" TO WS-MAP-FOUND-SW
+           PERFORM VARYING WS-TX FROM 1 BY 1
+               UNTIL WS-TX > 9
+               IF WS-TM-NAME(WS-TX) = Template_Name
+                   SET WS-MAP-FOUND TO TRUE
+                   SET WS-TX TO 9
+               END-IF
+           END-PERFORM.
+
+       2300-RUN-TEMPLATE.
+           SET ENVIRONMENT WS-TM-IN-DDNAME(WS-TX)  TO Source_Database
+           SET ENVIRONMENT WS-TM-OUT-DDNAME(WS-TX) TO Dest_File
+           MOVE SPACES      TO WS-SYSTEM-CMD
+           STRING Template_Name DELIMITED BY SPACE
+               INTO WS-SYSTEM-CMD
+           CALL "SYSTEM" USING WS-SYSTEM-CMD
+           MOVE RETURN-CODE TO WS-SYSTEM-RC
+           IF WS-SYSTEM-RC = 127 OR WS-SYSTEM-RC = -1
+               MOVE "SKIPPED" TO AUD-STATUS
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+      *   RECORDS-PROCESSED CANNOT BE RECOVERED FROM A SHELLED-OUT
+      *   RUN UNIT (SEE PROGRAM HEADER).  AUD-STATUS OF "RAN-UNK"
+      *   (RATHER THAN "RAN") IS THE SIGNAL THAT AUD-RECORDS-PROCESSED
+      *   WASN'T TRACKED FOR THIS PROFILE - A NUMERIC SENTINEL WOULD
+      *   BE INDISTINGUISHABLE FROM A REAL COUNT TO ANY CONSUMER THAT
+      *   SUMS OR REPORTS ON THE FIELD, SO THE FIELD STAYS A TRUE
+      *   ZERO AND THE STATUS TEXT CARRIES THE "NOT TRACKED" MEANING.
+               MOVE "RAN-UNK" TO AUD-STATUS
+           END-IF.
+
+       2100-STAMP-NOW.
+           ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-NOW-RAW FROM TIME
+           MOVE WS-TIME-NOW-RAW TO WS-TIME-NOW.
+
+       8000-WRAP-UP.
+           CLOSE PROFILE-CTL-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           IF WS-SKIPPED-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
