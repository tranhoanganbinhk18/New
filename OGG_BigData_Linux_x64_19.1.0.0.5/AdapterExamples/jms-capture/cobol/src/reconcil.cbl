@@ -0,0 +1,254 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : RECONCIL
+      *  PURPOSE     : Daily op-code reconciliation for the ALL_DT
+      *                capture stream.  Tallies inserts/updates/
+      *                deletes captured per TABLE-NAME (HEADER/
+      *                OP-CODE in copybook.cpy) and compares the
+      *                tallies against the source system's own
+      *                row-count delta for the day (SRC-DELTA-FILE,
+      *                srcdelta.cpy).  Any table out of balance is
+      *                flagged on the reconciliation report so a
+      *                dropped or duplicated batch is caught the
+      *                same day instead of downstream.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE      ASSIGN TO "CAPFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CAP-STATUS.
+
+           SELECT SRC-DELTA-FILE    ASSIGN TO "SRCDELTA"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SRC-STATUS.
+
+           SELECT RECON-RPT-FILE    ASSIGN TO "RECONRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE.
+       01  CAPTURE-RECORD.
+           COPY "copybook.cpy" REPLACING ==01== BY ==03==.
+
+       FD  SRC-DELTA-FILE.
+           COPY "srcdelta.cpy".
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-LINE                     PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CAP-STATUS                      PIC XX.
+           88  WS-CAP-OK                      VALUE "00".
+           88  WS-CAP-EOF                     VALUE "10".
+
+       01  WS-SRC-STATUS                      PIC XX.
+           88  WS-SRC-OK                      VALUE "00".
+           88  WS-SRC-EOF                     VALUE "10".
+
+       01  WS-RPT-STATUS                      PIC XX.
+           88  WS-RPT-OK                      VALUE "00".
+
+       01  WS-EOF-SWITCHES.
+           05  WS-CAP-EOF-SW                  PIC X       VALUE "N".
+               88  WS-CAP-DONE                VALUE "Y".
+           05  WS-SRC-EOF-SW                  PIC X       VALUE "N".
+               88  WS-SRC-DONE                VALUE "Y".
+
+       01  WS-MISMATCH-COUNT                  PIC 9(5)    VALUE ZERO.
+
+      *  IN-MEMORY TALLY TABLE, ONE ENTRY PER DISTINCT TABLE-NAME
+      *  SEEN ON THE CAPTURE STREAM.
+       01  WS-TALLY-TABLE.
+           05  WS-TALLY-MAX                   PIC 9(4)    VALUE 500.
+           05  WS-TALLY-COUNT                 PIC 9(4)    VALUE ZERO.
+           05  WS-TALLY-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WS-TX.
+               10  WS-TALLY-NAME               PIC X(32).
+               10  WS-TALLY-INS                PIC 9(9)   VALUE ZERO.
+               10  WS-TALLY-UPD                PIC 9(9)   VALUE ZERO.
+               10  WS-TALLY-DEL                PIC 9(9)   VALUE ZERO.
+               10  WS-TALLY-MATCHED-SW         PIC X      VALUE "N".
+
+       01  WS-SUB                              PIC 9(4)    VALUE ZERO.
+       01  WS-FOUND-SW                         PIC X       VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-INS-VAR                          PIC S9(9).
+       01  WS-UPD-VAR                          PIC S9(9).
+       01  WS-DEL-VAR                          PIC S9(9).
+
+       01  WS-HEADING-1.
+           05  FILLER          PIC X(40) VALUE
+               "ALL_DT CAPTURE OP-CODE RECONCILIATION".
+       01  WS-HEADING-2.
+           05  FILLER          PIC X(32) VALUE "TABLE-NAME".
+           05  FILLER          PIC X(12) VALUE "CAP-INS".
+           05  FILLER          PIC X(12) VALUE "CAP-UPD".
+           05  FILLER          PIC X(12) VALUE "CAP-DEL".
+           05  FILLER          PIC X(10) VALUE "VARIANCE".
+           05  FILLER          PIC X(20) VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  DL-TABLE-NAME    PIC X(32).
+           05  DL-CAP-INS       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER           PIC X(3) VALUE SPACES.
+           05  DL-CAP-UPD       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER           PIC X(3) VALUE SPACES.
+           05  DL-CAP-DEL       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER           PIC X(3) VALUE SPACES.
+           05  DL-STATUS        PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TALLY-CAPTURE-STREAM
+               UNTIL WS-CAP-DONE
+           PERFORM 3000-APPLY-SOURCE-DELTAS
+               UNTIL WS-SRC-DONE
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CAPTURE-FILE
+           IF WS-CAP-STATUS NOT = "00"
+               DISPLAY "RECONCIL: UNABLE TO OPEN CAPFILE, FILE "
+                       "STATUS = " WS-CAP-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT  SRC-DELTA-FILE
+           IF WS-SRC-STATUS NOT = "00"
+               DISPLAY "RECONCIL: UNABLE TO OPEN SRCDELTA, FILE "
+                       "STATUS = " WS-SRC-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RECON-RPT-FILE
+           WRITE RECON-RPT-LINE FROM WS-HEADING-1
+           WRITE RECON-RPT-LINE FROM WS-HEADING-2
+           READ CAPTURE-FILE
+               AT END SET WS-CAP-DONE TO TRUE
+           END-READ
+           READ SRC-DELTA-FILE
+               AT END SET WS-SRC-DONE TO TRUE
+           END-READ.
+
+       2000-TALLY-CAPTURE-STREAM.
+           PERFORM 2100-FIND-OR-ADD-TALLY
+           EVALUATE TRUE
+               WHEN OP-CODE = "I"
+                   ADD 1 TO WS-TALLY-INS(WS-TX)
+               WHEN OP-CODE = "U"
+                   ADD 1 TO WS-TALLY-UPD(WS-TX)
+               WHEN OP-CODE = "D"
+                   ADD 1 TO WS-TALLY-DEL(WS-TX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           READ CAPTURE-FILE
+               AT END SET WS-CAP-DONE TO TRUE
+           END-READ.
+
+       2100-FIND-OR-ADD-TALLY.
+           SET WS-FOUND-SW TO "N"
+           SET WS-TX TO 1
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TALLY-COUNT
+                  OR WS-FOUND
+               SET WS-TX TO WS-SUB
+               IF WS-TALLY-NAME(WS-TX) = TABLE-NAME
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               IF WS-TALLY-COUNT >= WS-TALLY-MAX
+                   DISPLAY "RECONCIL: WS-TALLY-ENTRY TABLE FULL AT "
+                           WS-TALLY-MAX " ENTRIES - INCREASE OCCURS"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-TALLY-COUNT
+               SET WS-TX TO WS-TALLY-COUNT
+               MOVE TABLE-NAME TO WS-TALLY-NAME(WS-TX)
+               MOVE ZERO       TO WS-TALLY-INS(WS-TX)
+               MOVE ZERO       TO WS-TALLY-UPD(WS-TX)
+               MOVE ZERO       TO WS-TALLY-DEL(WS-TX)
+               MOVE "N"        TO WS-TALLY-MATCHED-SW(WS-TX)
+           END-IF.
+
+       3000-APPLY-SOURCE-DELTAS.
+           SET WS-FOUND-SW TO "N"
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TALLY-COUNT
+                  OR WS-FOUND
+               IF WS-TALLY-NAME(WS-SUB) = SRC-TABLE-NAME
+                   SET WS-TX TO WS-SUB
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               MOVE "Y" TO WS-TALLY-MATCHED-SW(WS-TX)
+               COMPUTE WS-INS-VAR =
+                   WS-TALLY-INS(WS-TX) - SRC-INSERT-DELTA
+               COMPUTE WS-UPD-VAR =
+                   WS-TALLY-UPD(WS-TX) - SRC-UPDATE-DELTA
+               COMPUTE WS-DEL-VAR =
+                   WS-TALLY-DEL(WS-TX) - SRC-DELETE-DELTA
+               MOVE WS-TALLY-NAME(WS-TX) TO DL-TABLE-NAME
+               MOVE WS-TALLY-INS(WS-TX)  TO DL-CAP-INS
+               MOVE WS-TALLY-UPD(WS-TX)  TO DL-CAP-UPD
+               MOVE WS-TALLY-DEL(WS-TX)  TO DL-CAP-DEL
+               IF WS-INS-VAR = ZERO AND WS-UPD-VAR = ZERO
+                                    AND WS-DEL-VAR = ZERO
+                   MOVE "IN BALANCE" TO DL-STATUS
+               ELSE
+                   MOVE "*** OUT OF BALANCE ***" TO DL-STATUS
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+               WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE
+           ELSE
+               MOVE SRC-TABLE-NAME TO DL-TABLE-NAME
+               MOVE ZERO TO DL-CAP-INS DL-CAP-UPD DL-CAP-DEL
+               MOVE "*** NO CAPTURE ACTIVITY ***" TO DL-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+               WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE
+           END-IF
+           READ SRC-DELTA-FILE
+               AT END SET WS-SRC-DONE TO TRUE
+           END-READ.
+
+       4000-WRITE-REPORT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TALLY-COUNT
+               IF WS-TALLY-MATCHED-SW(WS-SUB) = "N"
+                   MOVE WS-TALLY-NAME(WS-SUB) TO DL-TABLE-NAME
+                   MOVE WS-TALLY-INS(WS-SUB)  TO DL-CAP-INS
+                   MOVE WS-TALLY-UPD(WS-SUB)  TO DL-CAP-UPD
+                   MOVE WS-TALLY-DEL(WS-SUB)  TO DL-CAP-DEL
+                   MOVE "*** NO SOURCE DELTA FOUND ***" TO DL-STATUS
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   WRITE RECON-RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+           STRING "TOTAL OUT-OF-BALANCE TABLES: "
+                   WS-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE.
+
+       9000-WRAP-UP.
+           CLOSE CAPTURE-FILE
+           CLOSE SRC-DELTA-FILE
+           CLOSE RECON-RPT-FILE
+           IF WS-MISMATCH-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
