@@ -0,0 +1,228 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : CRCCHK
+      *  PURPOSE     : Recomputes the checksum over the sensitive
+      *                fields of every TABLE1 record (PAN/Key,
+      *                Account_Number, Encrypted_PIN) and compares
+      *                it to the CRC_or_MAC field carried on the
+      *                record (test_copy_book.cpy).  Records whose
+      *                checksum matches are forwarded to the good
+      *                output file; anything that doesn't match is
+      *                quarantined rather than passed downstream,
+      *                since a corrupted or tampered card record is
+      *                worse than a delayed one.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CRCCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE     ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT TABLE1-GOOD-FILE   ASSIGN TO "TABLE1OK"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-GOOD-STATUS.
+
+           SELECT TABLE1-QUAR-FILE   ASSIGN TO "TABLE1QR"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-QUAR-STATUS.
+
+           SELECT CRC-RPT-FILE       ASSIGN TO "CRCRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  TABLE1-GOOD-FILE.
+       01  TABLE1-GOOD-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  TABLE1-QUAR-FILE.
+       01  TABLE1-QUAR-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       FD  CRC-RPT-FILE.
+       01  CRC-RPT-LINE                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+           88  WS-IN-EOF                VALUE "10".
+       01  WS-GOOD-STATUS              PIC XX.
+       01  WS-QUAR-STATUS              PIC XX.
+       01  WS-RPT-STATUS               PIC XX.
+
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-GOOD-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-QUAR-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-NOT-ENFORCED-COUNT   PIC 9(9)    VALUE ZERO.
+
+      *  RUNNING CHECKSUM BUILT OVER PAN/KEY, ACCOUNT NUMBER AND
+      *  ENCRYPTED PIN.  A SIMPLE MODULO-97 WEIGHTED DIGIT SUM IS
+      *  USED HERE (NOT A TRUE CYCLIC-REDUNDANCY POLYNOMIAL) SINCE
+      *  THE CARD EXTRACT'S CRC_or_MAC FIELD IS A FLAT PIC X(8) AND
+      *  THE ACTUAL ALGORITHM IS OWNED BY THE UPSTREAM ENCODER; THE
+      *  ALGORITHM ITSELF IS ISOLATED IN 2000-COMPUTE-CHECK-VALUE SO
+      *  IT CAN BE SWAPPED FOR THE REAL VENDOR ROUTINE WITHOUT
+      *  TOUCHING THE QUARANTINE CONTROL FLOW.  THIS STAND-IN CANNOT
+      *  MATCH A GENUINE CRC_or_MAC COMPUTED BY THE UPSTREAM ENCODER,
+      *  SO UNTIL THE REAL ROUTINE IS DROPPED IN, ENFORCING IT WOULD
+      *  QUARANTINE EVERY PRODUCTION RECORD.  CRCCHK_ENFORCE IS A
+      *  KILL SWITCH: DEFAULTS TO "N" (COMPARE AND REPORT, BUT NEVER
+      *  QUARANTINE ON A MISMATCH) UNTIL AN OPERATOR SETS IT TO "Y",
+      *  WHICH SHOULD HAPPEN ONLY ONCE THE REAL ALGORITHM REPLACES
+      *  THE PLACEHOLDER BELOW.
+       01  WS-CRC-ENFORCE-SW           PIC X       VALUE "N".
+           88  WS-CRC-ENFORCE          VALUE "Y".
+
+       01  WS-CHECK-WORK.
+           05  WS-CHECK-SOURCE         PIC X(60).
+           05  WS-CHECK-SUB            PIC 9(4).
+           05  WS-CHECK-ACCUM          PIC 9(18).
+           05  WS-CHECK-DIGIT          PIC 9(4).
+           05  WS-COMPUTED-CRC         PIC X(8).
+           05  WS-COMPUTED-CRC-N REDEFINES WS-COMPUTED-CRC
+                                       PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  DL-TABLE1-KEY           PIC X(19).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-EXPECTED-CRC         PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-COMPUTED-CRC         PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-STATUS               PIC X(20).
+
+       01  WS-SUMMARY-LINE             PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-WRAP-UP
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CRC-ENFORCE-SW FROM ENVIRONMENT "CRCCHK_ENFORCE"
+               ON EXCEPTION
+                   MOVE "N" TO WS-CRC-ENFORCE-SW
+           END-ACCEPT
+           OPEN INPUT  TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "CRCCHK: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT TABLE1-GOOD-FILE
+           OPEN OUTPUT TABLE1-QUAR-FILE
+           OPEN OUTPUT CRC-RPT-FILE
+           STRING "TABLE1-KEY" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "EXPECTED" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "COMPUTED" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "STATUS" DELIMITED BY SIZE
+               INTO CRC-RPT-LINE
+           WRITE CRC-RPT-LINE
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           PERFORM 2000-COMPUTE-CHECK-VALUE
+           MOVE Table1_Key IN TABLE1-IN-RECORD TO DL-TABLE1-KEY
+           MOVE CRC_or_MAC IN TABLE1-IN-RECORD TO DL-EXPECTED-CRC
+           MOVE WS-COMPUTED-CRC TO DL-COMPUTED-CRC
+           IF WS-COMPUTED-CRC = CRC_or_MAC IN TABLE1-IN-RECORD
+               MOVE "OK"        TO DL-STATUS
+               ADD 1 TO WS-GOOD-COUNT
+               WRITE TABLE1-GOOD-RECORD FROM TABLE1-IN-RECORD
+           ELSE
+               IF WS-CRC-ENFORCE
+                   MOVE "*** QUARANTINED ***" TO DL-STATUS
+                   ADD 1 TO WS-QUAR-COUNT
+                   WRITE TABLE1-QUAR-RECORD FROM TABLE1-IN-RECORD
+               ELSE
+                   MOVE "MISMATCH-NOT ENFORCD" TO DL-STATUS
+                   ADD 1 TO WS-GOOD-COUNT
+                   ADD 1 TO WS-NOT-ENFORCED-COUNT
+                   WRITE TABLE1-GOOD-RECORD FROM TABLE1-IN-RECORD
+               END-IF
+           END-IF
+           WRITE CRC-RPT-LINE FROM WS-DETAIL-LINE
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-COMPUTE-CHECK-VALUE.
+           MOVE SPACES TO WS-CHECK-SOURCE
+           STRING Table1_Key IN TABLE1-IN-RECORD     DELIMITED BY SIZE
+                  Account_Number IN TABLE1-IN-RECORD DELIMITED BY SIZE
+                  Encrypted_PIN IN TABLE1-IN-RECORD  DELIMITED BY SIZE
+               INTO WS-CHECK-SOURCE
+           MOVE ZERO TO WS-CHECK-ACCUM
+           PERFORM VARYING WS-CHECK-SUB FROM 1 BY 1
+               UNTIL WS-CHECK-SUB > 60
+               MOVE FUNCTION ORD(WS-CHECK-SOURCE(WS-CHECK-SUB:1))
+                   TO WS-CHECK-DIGIT
+               COMPUTE WS-CHECK-ACCUM =
+                   FUNCTION MOD(
+                       WS-CHECK-ACCUM * 31 + WS-CHECK-DIGIT
+                       100000000)
+           END-PERFORM
+           MOVE WS-CHECK-ACCUM TO WS-COMPUTED-CRC-N.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO CRC-RPT-LINE
+           WRITE CRC-RPT-LINE
+           IF WS-CRC-ENFORCE
+               STRING "CRCCHK_ENFORCE: ON (mismatches quarantined)"
+                   DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           ELSE
+               STRING "CRCCHK_ENFORCE: OFF (mismatches forwarded, "
+                      "not quarantined)" DELIMITED BY SIZE
+                   INTO WS-SUMMARY-LINE
+           END-IF
+           WRITE CRC-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS READ: " DELIMITED BY SIZE
+                  WS-READ-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE CRC-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS FORWARDED: " DELIMITED BY SIZE
+                  WS-GOOD-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE CRC-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS QUARANTINED: " DELIMITED BY SIZE
+                  WS-QUAR-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE CRC-RPT-LINE FROM WS-SUMMARY-LINE
+           STRING "RECORDS MISMATCHED BUT NOT ENFORCED: "
+                   DELIMITED BY SIZE
+                  WS-NOT-ENFORCED-COUNT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           WRITE CRC-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-WRAP-UP.
+           CLOSE TABLE1-IN-FILE
+           CLOSE TABLE1-GOOD-FILE
+           CLOSE TABLE1-QUAR-FILE
+           CLOSE CRC-RPT-FILE
+           IF WS-QUAR-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
