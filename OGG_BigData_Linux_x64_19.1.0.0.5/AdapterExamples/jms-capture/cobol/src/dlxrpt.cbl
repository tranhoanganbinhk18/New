@@ -0,0 +1,206 @@
+      * ---------------------------------------------------------
+      *  PROGRAM-ID  : DLXRPT
+      *  PURPOSE     : Daily_Limit exception report.  Scans the
+      *                TABLE1 extract (test_copy_book.cpy) for every
+      *                card whose Daily_Limit is zero, spaces, or
+      *                otherwise not a valid positive amount, and
+      *                lists them grouped by Card_Type and
+      *                Card_Status so a card that goes live with no
+      *                usable spending limit gets caught before it
+      *                either blocks a legitimate customer or runs
+      *                with no limit control at all.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DLXRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE1-IN-FILE    ASSIGN TO "TABLE1IN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-IN-STATUS.
+
+           SELECT SORT-WORK-FILE    ASSIGN TO "DLXSORT"
+                  FILE STATUS IS WS-SORT-STATUS.
+
+           SELECT DLIMIT-RPT-FILE   ASSIGN TO "DLXRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE1-IN-FILE.
+       01  TABLE1-IN-RECORD.
+           COPY "test_copy_book.cpy" REPLACING ==10== BY ==03==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-CARD-TYPE            PIC XX.
+           05  SW-CARD-STATUS          PIC X.
+           05  SW-TABLE1-KEY           PIC X(19).
+           05  SW-ACCOUNT-NUMBER       PIC X(19).
+           05  SW-REASON               PIC X(20).
+
+       FD  DLIMIT-RPT-FILE.
+       01  DLIMIT-RPT-LINE             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS                PIC XX.
+           88  WS-IN-EOF                VALUE "10".
+       01  WS-SORT-STATUS              PIC XX.
+       01  WS-RPT-STATUS               PIC XX.
+
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+
+       01  WS-DAILY-LIMIT-NUM          PIC 9(5)V99.
+       01  WS-BAD-LIMIT-SW             PIC X       VALUE "N".
+           88  WS-BAD-LIMIT            VALUE "Y".
+       01  WS-REASON-TEXT              PIC X(20).
+
+       01  WS-BREAK-KEYS.
+           05  WS-PREV-CARD-TYPE       PIC XX      VALUE SPACES.
+           05  WS-PREV-CARD-STATUS     PIC X       VALUE SPACES.
+           05  WS-FIRST-GROUP-SW       PIC X       VALUE "Y".
+
+       01  WS-GROUP-COUNT              PIC 9(7)    VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(7)    VALUE ZERO.
+
+       01  WS-HEADING-1                PIC X(50) VALUE
+           "DAILY LIMIT EXCEPTION REPORT".
+       01  WS-HEADING-2.
+           05  FILLER      PIC X(12) VALUE "CARD-TYPE".
+           05  FILLER      PIC X(13) VALUE "CARD-STATUS".
+           05  FILLER      PIC X(21) VALUE "TABLE1-KEY".
+           05  FILLER      PIC X(21) VALUE "ACCOUNT-NUMBER".
+           05  FILLER      PIC X(20) VALUE "REASON".
+
+       01  WS-GROUP-HEADER-LINE.
+           05  FILLER            PIC X(11) VALUE "CARD-TYPE: ".
+           05  GH-CARD-TYPE       PIC XX.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(13) VALUE "CARD-STATUS: ".
+           05  GH-CARD-STATUS     PIC X.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER            PIC X(15) VALUE SPACES.
+           05  DL-TABLE1-KEY      PIC X(19).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  DL-ACCOUNT-NUMBER  PIC X(19).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  DL-REASON          PIC X(20).
+
+       01  WS-GROUP-TOTAL-LINE          PIC X(80).
+       01  WS-GRAND-TOTAL-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT DLIMIT-RPT-FILE
+           WRITE DLIMIT-RPT-LINE FROM WS-HEADING-1
+           WRITE DLIMIT-RPT-LINE FROM WS-HEADING-2
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CARD-TYPE SW-CARD-STATUS
+               INPUT PROCEDURE  2000-SELECT-BAD-LIMIT-CARDS
+               OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+           STRING "GRAND TOTAL EXCEPTIONS: " DELIMITED BY SIZE
+                  WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO WS-GRAND-TOTAL-LINE
+           WRITE DLIMIT-RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           CLOSE DLIMIT-RPT-FILE
+           GOBACK.
+
+       2000-SELECT-BAD-LIMIT-CARDS.
+           OPEN INPUT TABLE1-IN-FILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "DLXRPT: UNABLE TO OPEN TABLE1IN, FILE "
+                       "STATUS = " WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ TABLE1-IN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               PERFORM 2100-EVALUATE-DAILY-LIMIT
+               IF WS-BAD-LIMIT
+                   MOVE Card_Type       TO SW-CARD-TYPE
+                   MOVE Card_Status     TO SW-CARD-STATUS
+                   MOVE Table1_Key      TO SW-TABLE1-KEY
+                   MOVE Account_Number  TO SW-ACCOUNT-NUMBER
+                   MOVE WS-REASON-TEXT  TO SW-REASON
+                   RELEASE SORT-WORK-RECORD
+               END-IF
+               READ TABLE1-IN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TABLE1-IN-FILE.
+
+       2100-EVALUATE-DAILY-LIMIT.
+           MOVE "N" TO WS-BAD-LIMIT-SW
+           MOVE SPACES TO WS-REASON-TEXT
+           IF Daily_Limit = SPACES
+               SET WS-BAD-LIMIT TO TRUE
+               MOVE "SPACES" TO WS-REASON-TEXT
+           ELSE
+      *   Daily_Limit (PIC 9(5).99) has a literal decimal point, so
+      *   it is numeric-edited, not numeric - a class test on the
+      *   whole field is always false even for a valid value.  Test
+      *   the digit positions either side of the decimal point
+      *   instead (positions 1-5 and 7-8; position 6 is the ".").
+               IF Daily_Limit(1:5) NUMERIC
+                  AND Daily_Limit(7:2) NUMERIC
+                   MOVE Daily_Limit TO WS-DAILY-LIMIT-NUM
+                   IF WS-DAILY-LIMIT-NUM = ZERO
+                       SET WS-BAD-LIMIT TO TRUE
+                       MOVE "ZERO" TO WS-REASON-TEXT
+                   END-IF
+               ELSE
+                   SET WS-BAD-LIMIT TO TRUE
+                   MOVE "NON-NUMERIC" TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           MOVE "N" TO WS-EOF-SW
+           RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-EOF
+               PERFORM 3100-HANDLE-CONTROL-BREAK
+               MOVE SW-TABLE1-KEY      TO DL-TABLE1-KEY
+               MOVE SW-ACCOUNT-NUMBER  TO DL-ACCOUNT-NUMBER
+               MOVE SW-REASON          TO DL-REASON
+               WRITE DLIMIT-RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-GROUP-COUNT
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-GROUP-SW = "N"
+               PERFORM 3200-WRITE-GROUP-TOTAL
+           END-IF.
+
+       3100-HANDLE-CONTROL-BREAK.
+           IF SW-CARD-TYPE NOT = WS-PREV-CARD-TYPE
+              OR SW-CARD-STATUS NOT = WS-PREV-CARD-STATUS
+               IF WS-FIRST-GROUP-SW = "N"
+                   PERFORM 3200-WRITE-GROUP-TOTAL
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-SW
+               MOVE ZERO TO WS-GROUP-COUNT
+               MOVE SPACES TO DLIMIT-RPT-LINE
+               WRITE DLIMIT-RPT-LINE
+               MOVE SW-CARD-TYPE    TO GH-CARD-TYPE
+               MOVE SW-CARD-STATUS  TO GH-CARD-STATUS
+               WRITE DLIMIT-RPT-LINE FROM WS-GROUP-HEADER-LINE
+               MOVE SW-CARD-TYPE    TO WS-PREV-CARD-TYPE
+               MOVE SW-CARD-STATUS  TO WS-PREV-CARD-STATUS
+           END-IF.
+
+       3200-WRITE-GROUP-TOTAL.
+           STRING "  GROUP TOTAL: " DELIMITED BY SIZE
+                  WS-GROUP-COUNT DELIMITED BY SIZE
+               INTO WS-GROUP-TOTAL-LINE
+           WRITE DLIMIT-RPT-LINE FROM WS-GROUP-TOTAL-LINE.
